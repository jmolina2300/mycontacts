@@ -14,34 +14,100 @@
            ACCESS IS SEQUENTIAL
            FILE STATUS IS WS-FILESTATUS.
 
+           SELECT SORTED-CONTACT ASSIGN TO "SORTED"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FILESTATUS.
+
+           SELECT SORT-WORK ASSIGN TO "SRTWORK".
+
+           SELECT CSV-CONTACT ASSIGN TO "CONTACTS.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILESTATUS.
+
        DATA DIVISION.
            FILE SECTION.
            FD  CONTACT.
 
            01  FS-PERSON.
                02 FS-NAME.
-                   05 FS-FIRSTNAME          PIC A(10).
-                   05 FS-LASTNAME           PIC A(10).
+                   05 FS-FIRSTNAME          PIC A(20).
+                   05 FS-LASTNAME           PIC A(20).
                02 FS-PHONENUMBER            PIC 9(10).
 
            FD  SEL-CONTACT.
            01 FS-SEL-PERSON.
                02 FS-SEL-NAME.
-                   05 FS-SEL-FIRSTNAME          PIC A(10).
-                   05 FS-SEL-LASTNAME           PIC A(10).
+                   05 FS-SEL-FIRSTNAME          PIC A(20).
+                   05 FS-SEL-LASTNAME           PIC A(20).
                02 FS-SEL-PHONENUMBER            PIC 9(10).
 
+           FD  SORTED-CONTACT.
+           01 FS-SRT-PERSON.
+               02 FS-SRT-NAME.
+                   05 FS-SRT-FIRSTNAME          PIC A(20).
+                   05 FS-SRT-LASTNAME           PIC A(20).
+               02 FS-SRT-PHONENUMBER            PIC 9(10).
+
+           SD  SORT-WORK.
+           01 SW-PERSON.
+               02 SW-NAME.
+                   05 SW-FIRSTNAME               PIC A(20).
+                   05 SW-LASTNAME                PIC A(20).
+               02 SW-PHONENUMBER                 PIC 9(10).
+
+           FD  CSV-CONTACT.
+           01 FS-CSV-LINE                        PIC X(60).
+
 
        WORKING-STORAGE SECTION.
            01  WS-PERSON.
                02 WS-NAME.
-                   05 WS-FIRSTNAME          PIC A(10).
-                   05 WS-LASTNAME           PIC A(10).
+                   05 WS-FIRSTNAME          PIC A(20).
+                   05 WS-LASTNAME           PIC A(20).
                02 WS-PHONENUMBER            PIC 9(10).
            01  WS-FILESTATUS     PIC 99.
+               88 FS-SUCCESS               VALUE 00.
+               88 FS-END-OF-FILE           VALUE 10.
+               88 FS-NOT-FOUND             VALUE 35.
+               88 FS-PERMISSION-ERROR      VALUE 30, 37, 38, 51.
+               88 FS-ATTRIBUTE-CONFLICT    VALUE 39.
+               88 FS-BOUNDARY-VIOLATION    VALUE 34.
            01  CHOICE PIC 9.
 
-           01 WS-SEL-CONTACT                PIC A(10).
+           01 WS-SEL-NAME.
+               05 WS-SEL-FIRSTNAME          PIC A(20).
+               05 WS-SEL-LASTNAME           PIC A(20).
+           01 WS-MATCH-FOUND                PIC X VALUE "N".
+
+           01 WS-SEARCH-NAME                PIC A(20).
+           01 WS-SEARCH-LEN                 PIC 9(02).
+           01 WS-MATCH-COUNT                PIC 9(02).
+
+           01 WS-PHONE-INPUT                PIC X(10).
+           01 WS-PHONE-OK                    PIC X VALUE "N".
+
+           01 WS-DUP-FOUND                  PIC X VALUE "N".
+           01 WS-DUP-ANSWER                 PIC X.
+
+           01 WS-SCAN-PERSON.
+               02 WS-SCAN-NAME.
+                   05 WS-SCAN-FIRSTNAME      PIC A(20).
+                   05 WS-SCAN-LASTNAME       PIC A(20).
+               02 WS-SCAN-PHONENUMBER        PIC 9(10).
+
+           01 WS-CSV-LINE                    PIC X(60).
+           01 WS-CSV-COUNT                   PIC 9(05).
+
+           01 WS-NAME-INPUT                  PIC X(30).
+           01 WS-NAME-INPUT-LEN              PIC 9(02).
+
+           01 WS-TOTAL-COUNT                 PIC 9(05).
+           01 WS-BLANK-PHONE-COUNT           PIC 9(05).
+
+           01 WS-BAK-SOURCE          PIC X(13) VALUE "CONTACTS.txt".
+           01 WS-BAK-TARGET          PIC X(13) VALUE "CONTACTS.BAK".
+           01 WS-BAK-RESULT          PIC S9(9) COMP-5.
 
 
 
@@ -50,14 +116,24 @@
        DISPLAY "MY CONTACTS".
        PERFORM UNTIL CHOICE = 4
            DISPLAY "(1) List    (2) Add    (3) Delete    (4) Exit"
+           DISPLAY "(5) Update   (6) Search   (7) Export CSV"
+           DISPLAY "(8) Summary"
            ACCEPT CHOICE
-           
+
            IF CHOICE = 1
                PERFORM LIST-CONTACTS
            ELSE IF CHOICE = 2
                PERFORM ADD-NEW-FRIEND
            ELSE IF CHOICE = 3
                PERFORM DELETE-CONTACT
+           ELSE IF CHOICE = 5
+               PERFORM UPDATE-CONTACT
+           ELSE IF CHOICE = 6
+               PERFORM SEARCH-CONTACTS
+           ELSE IF CHOICE = 7
+               PERFORM EXPORT-CONTACTS-CSV
+           ELSE IF CHOICE = 8
+               PERFORM SUMMARY-REPORT
            END-IF
 
        END-PERFORM.
@@ -71,18 +147,36 @@
       ******************************************************************
        ADD-NEW-FRIEND.
        DISPLAY "Fist name: ".
-       ACCEPT WS-FIRSTNAME.
+       ACCEPT WS-NAME-INPUT.
+       PERFORM CHECK-NAME-TRUNCATION.
+       MOVE WS-NAME-INPUT(1:20) TO WS-FIRSTNAME.
        DISPLAY "Last name: "
-       ACCEPT WS-LASTNAME.
-       DISPLAY "Phone number: ".
-       ACCEPT WS-PHONENUMBER.
+       ACCEPT WS-NAME-INPUT.
+       PERFORM CHECK-NAME-TRUNCATION.
+       MOVE WS-NAME-INPUT(1:20) TO WS-LASTNAME.
+       PERFORM GET-VALID-PHONE.
+
+       PERFORM CHECK-DUPLICATE-CONTACT.
+       IF WS-DUP-FOUND EQUAL "Y"
+           DISPLAY "A contact named " WS-NAME " already exists"
+           DISPLAY "Overwrite it? (Y/N): "
+           ACCEPT WS-DUP-ANSWER
+           IF WS-DUP-ANSWER NOT EQUAL "Y"
+              AND WS-DUP-ANSWER NOT EQUAL "y"
+               DISPLAY "Add cancelled"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM REPLACE-EXISTING-CONTACT
+           EXIT PARAGRAPH
+       END-IF.
 
        OPEN EXTEND CONTACT.
        IF WS-FILESTATUS IS NOT EQUAL 0
            OPEN OUTPUT CONTACT
        END-IF.
        IF WS-FILESTATUS IS NOT EQUAL 0
-           DISPLAY "File error: " WS-FILESTATUS
+           PERFORM DISPLAY-FILE-ERROR
+           EXIT PARAGRAPH
        END-IF.
 
        MOVE WS-PERSON TO FS-PERSON.
@@ -94,54 +188,356 @@
 
 
       ******************************************************************
-      *  List all contacts                                             *
+      *  Scan the contact file for an existing entry with this name   *
+      ******************************************************************
+       CHECK-DUPLICATE-CONTACT.
+       MOVE "N" TO WS-DUP-FOUND.
+       OPEN INPUT CONTACT.
+       IF WS-FILESTATUS IS NOT EQUAL 0
+           EXIT PARAGRAPH
+       END-IF.
+       PERFORM UNTIL WS-FILESTATUS = 10
+           READ CONTACT
+           AT END MOVE 10 TO WS-FILESTATUS
+           NOT AT END
+               IF FS-FIRSTNAME EQUAL WS-FIRSTNAME
+                  AND FS-LASTNAME EQUAL WS-LASTNAME
+                   MOVE "Y" TO WS-DUP-FOUND
+               END-IF
+           END-READ
+       END-PERFORM.
+       CLOSE CONTACT.
+
+
+      ******************************************************************
+      *  Overwrite an existing contact's phone number on confirmation *
+      ******************************************************************
+       REPLACE-EXISTING-CONTACT.
+       OPEN INPUT CONTACT.
+       IF  WS-FILESTATUS IS NOT EQUAL 0
+           PERFORM DISPLAY-FILE-ERROR
+           EXIT PARAGRAPH
+       END-IF.
+
+       OPEN OUTPUT SEL-CONTACT
+       IF  WS-FILESTATUS IS NOT EQUAL 0
+           PERFORM DISPLAY-FILE-ERROR
+           CLOSE CONTACT
+           EXIT PARAGRAPH
+       END-IF.
+
+       PERFORM UNTIL WS-FILESTATUS = 10
+           READ CONTACT INTO WS-SCAN-PERSON
+           AT END
+               MOVE 10 TO WS-FILESTATUS
+           NOT AT END
+               IF WS-SCAN-FIRSTNAME NOT EQUAL WS-FIRSTNAME
+                  OR WS-SCAN-LASTNAME NOT EQUAL WS-LASTNAME
+                   MOVE WS-SCAN-PERSON TO FS-SEL-PERSON
+                   WRITE FS-SEL-PERSON
+                   END-WRITE
+               END-IF
+           END-READ
+       END-PERFORM.
+       CLOSE CONTACT.
+
+       MOVE WS-PERSON TO FS-SEL-PERSON.
+       WRITE FS-SEL-PERSON
+       END-WRITE.
+       CLOSE SEL-CONTACT.
+
+       PERFORM REWRITE-CONTACT-FILE.
+       DISPLAY "Saved " WS-NAME " :D".
+
+
+      ******************************************************************
+      *  List all contacts, sorted by last name then first name       *
       ******************************************************************
        LIST-CONTACTS.
        OPEN INPUT CONTACT.
        IF  WS-FILESTATUS IS NOT EQUAL 0
-           DISPLAY "No contacts to list"
+           PERFORM DISPLAY-FILE-ERROR
+           EXIT PARAGRAPH
+       END-IF.
+       CLOSE CONTACT.
+
+       SORT SORT-WORK ON ASCENDING KEY SW-LASTNAME SW-FIRSTNAME
+           USING CONTACT
+           GIVING SORTED-CONTACT.
+
+       OPEN INPUT SORTED-CONTACT.
+       IF  WS-FILESTATUS IS NOT EQUAL 0
+           PERFORM DISPLAY-FILE-ERROR
+           EXIT PARAGRAPH
+       END-IF.
+       PERFORM UNTIL WS-FILESTATUS = 10
+           READ SORTED-CONTACT INTO WS-PERSON
+           AT END MOVE 10 TO WS-FILESTATUS
+           NOT AT END DISPLAY " " WS-FIRSTNAME "  " WS-LASTNAME "  "
+                              WS-PHONENUMBER
+           END-READ
+       END-PERFORM.
+       CLOSE SORTED-CONTACT.
+
+
+      ******************************************************************
+      *  Search the contact list by first or last name (partial OK)   *
+      ******************************************************************
+       SEARCH-CONTACTS.
+       DISPLAY "Search name (first or last, partial OK): ".
+       ACCEPT WS-SEARCH-NAME.
+       MOVE FUNCTION TRIM(WS-SEARCH-NAME) TO WS-SEARCH-NAME.
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-NAME))
+           TO WS-SEARCH-LEN.
+       IF WS-SEARCH-LEN = 0
+           DISPLAY "Nothing entered to search for"
+           EXIT PARAGRAPH
+       END-IF.
+
+       OPEN INPUT CONTACT.
+       IF  WS-FILESTATUS IS NOT EQUAL 0
+           PERFORM DISPLAY-FILE-ERROR
+           EXIT PARAGRAPH
+       END-IF.
+       PERFORM UNTIL WS-FILESTATUS = 10
+           READ CONTACT INTO WS-PERSON
+           AT END MOVE 10 TO WS-FILESTATUS
+           NOT AT END
+               MOVE 0 TO WS-MATCH-COUNT
+               INSPECT WS-FIRSTNAME TALLYING WS-MATCH-COUNT
+                   FOR ALL WS-SEARCH-NAME(1:WS-SEARCH-LEN)
+               IF WS-MATCH-COUNT = 0
+                   INSPECT WS-LASTNAME TALLYING WS-MATCH-COUNT
+                       FOR ALL WS-SEARCH-NAME(1:WS-SEARCH-LEN)
+               END-IF
+               IF WS-MATCH-COUNT > 0
+                   DISPLAY " " WS-FIRSTNAME "  " WS-LASTNAME "  "
+                              WS-PHONENUMBER
+               END-IF
+           END-READ
+       END-PERFORM.
+       CLOSE CONTACT.
+
+
+      ******************************************************************
+      *  Export the contact list to a comma-delimited CSV file        *
+      ******************************************************************
+       EXPORT-CONTACTS-CSV.
+       OPEN INPUT CONTACT.
+       IF  WS-FILESTATUS IS NOT EQUAL 0
+           PERFORM DISPLAY-FILE-ERROR
+           EXIT PARAGRAPH
+       END-IF.
+
+       OPEN OUTPUT CSV-CONTACT.
+       IF  WS-FILESTATUS IS NOT EQUAL 0
+           PERFORM DISPLAY-FILE-ERROR
+           CLOSE CONTACT
+           EXIT PARAGRAPH
+       END-IF.
+
+       MOVE 0 TO WS-CSV-COUNT.
+       PERFORM UNTIL WS-FILESTATUS = 10
+           READ CONTACT INTO WS-PERSON
+           AT END MOVE 10 TO WS-FILESTATUS
+           NOT AT END
+               MOVE SPACES TO WS-CSV-LINE
+               STRING FUNCTION TRIM(WS-FIRSTNAME) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-LASTNAME) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-PHONENUMBER DELIMITED BY SIZE
+                      INTO WS-CSV-LINE
+               END-STRING
+               MOVE WS-CSV-LINE TO FS-CSV-LINE
+               WRITE FS-CSV-LINE
+               END-WRITE
+               IF WS-FILESTATUS IS NOT EQUAL 0
+                   PERFORM DISPLAY-FILE-ERROR
+               ELSE
+                   ADD 1 TO WS-CSV-COUNT
+               END-IF
+           END-READ
+       END-PERFORM.
+       CLOSE CONTACT.
+       CLOSE CSV-CONTACT.
+       DISPLAY WS-CSV-COUNT " contacts exported to CONTACTS.csv".
+
+
+      ******************************************************************
+      *  Display a summary count of contacts and blank/zero phones    *
+      ******************************************************************
+       SUMMARY-REPORT.
+       OPEN INPUT CONTACT.
+       IF  WS-FILESTATUS IS NOT EQUAL 0
+           PERFORM DISPLAY-FILE-ERROR
            EXIT PARAGRAPH
        END-IF.
+
+       MOVE 0 TO WS-TOTAL-COUNT.
+       MOVE 0 TO WS-BLANK-PHONE-COUNT.
        PERFORM UNTIL WS-FILESTATUS = 10
            READ CONTACT INTO WS-PERSON
-           AT END MOVE 10 TO WS-FILESTATUS 
-           NOT AT END DISPLAY " " WS-FIRSTNAME "  " WS-PHONENUMBER
+           AT END MOVE 10 TO WS-FILESTATUS
+           NOT AT END
+               ADD 1 TO WS-TOTAL-COUNT
+               IF WS-PHONENUMBER EQUAL 0
+                   ADD 1 TO WS-BLANK-PHONE-COUNT
+               END-IF
            END-READ
        END-PERFORM.
        CLOSE CONTACT.
 
+       DISPLAY " ".
+       DISPLAY "CONTACT LIST SUMMARY".
+       DISPLAY "Total contacts.......: " WS-TOTAL-COUNT.
+       DISPLAY "Blank/zero phone.....: " WS-BLANK-PHONE-COUNT.
+
+
+      ******************************************************************
+      *  Warn when a typed name will not fit the 20-character field   *
+      ******************************************************************
+       CHECK-NAME-TRUNCATION.
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-INPUT))
+           TO WS-NAME-INPUT-LEN.
+       IF WS-NAME-INPUT-LEN > 20
+           DISPLAY "Warning: name longer than 20 characters, "
+                   "truncated to " WS-NAME-INPUT(1:20)
+       END-IF.
+
+
+      ******************************************************************
+      *  Translate WS-FILESTATUS into a specific on-screen message    *
+      ******************************************************************
+       DISPLAY-FILE-ERROR.
+       EVALUATE TRUE
+           WHEN FS-NOT-FOUND
+               DISPLAY "File error: contacts file not found (status "
+                       WS-FILESTATUS ")"
+           WHEN FS-PERMISSION-ERROR
+               DISPLAY "File error: permission or file-lock problem "
+                       "(status " WS-FILESTATUS ")"
+           WHEN FS-ATTRIBUTE-CONFLICT
+               DISPLAY "File error: file attributes/format conflict - "
+                       "CONTACTS.txt may be corrupted or the wrong "
+                       "layout (status " WS-FILESTATUS ")"
+           WHEN FS-BOUNDARY-VIOLATION
+               DISPLAY "File error: boundary violation (status "
+                       WS-FILESTATUS ")"
+           WHEN OTHER
+               DISPLAY "File error: unexpected I/O status "
+                       WS-FILESTATUS
+       END-EVALUATE.
+
+
+      ******************************************************************
+      *  Prompt for a phone number until 10 digits, not all zeros     *
+      ******************************************************************
+       GET-VALID-PHONE.
+       MOVE "N" TO WS-PHONE-OK.
+       PERFORM UNTIL WS-PHONE-OK = "Y"
+           DISPLAY "Phone number (10 digits): "
+           ACCEPT WS-PHONE-INPUT
+           IF WS-PHONE-INPUT IS NUMERIC
+              AND WS-PHONE-INPUT IS NOT EQUAL "0000000000"
+               MOVE WS-PHONE-INPUT TO WS-PHONENUMBER
+               MOVE "Y" TO WS-PHONE-OK
+           ELSE
+               DISPLAY "Invalid phone - must be 10 digits, not zeros"
+           END-IF
+       END-PERFORM.
 
        TRANSFER-CONTACT.
            MOVE FS-PERSON TO FS-SEL-PERSON.
            WRITE FS-SEL-PERSON
            END-WRITE.
 
+
+      ******************************************************************
+      *  Sort the surviving contacts and rewrite CONTACTS.txt from    *
+      *  SEL-CONTACT (called after DELETE-CONTACT or UPDATE-CONTACT   *
+      *  has built SEL-CONTACT with the records to keep)              *
+      ******************************************************************
+       REWRITE-CONTACT-FILE.
+       SORT SORT-WORK ON ASCENDING KEY SW-LASTNAME SW-FIRSTNAME
+           USING SEL-CONTACT
+           GIVING SORTED-CONTACT.
+
+      * PRESERVE THE CURRENT FILE IN CASE THE REWRITE PASS FAILS
+       CALL "CBL_COPY_FILE" USING WS-BAK-SOURCE WS-BAK-TARGET
+           RETURNING WS-BAK-RESULT
+       END-CALL.
+       IF WS-BAK-RESULT IS NOT EQUAL 0
+           DISPLAY "Backup of CONTACTS.txt failed (code "
+                   WS-BAK-RESULT "), rewrite cancelled"
+           EXIT PARAGRAPH
+       END-IF.
+
+      * OPEN THE CONTACT FILE FOR WRITING
+       OPEN OUTPUT CONTACT.
+       IF  WS-FILESTATUS IS NOT EQUAL 0
+           PERFORM DISPLAY-FILE-ERROR
+           EXIT PARAGRAPH
+       END-IF.
+
+      * OPEN THE SORTED FILE FOR READING
+       OPEN INPUT SORTED-CONTACT
+       IF  WS-FILESTATUS IS NOT EQUAL 0
+           PERFORM DISPLAY-FILE-ERROR
+           CLOSE CONTACT
+           EXIT PARAGRAPH
+       END-IF.
+
+       DISPLAY " ".
+       DISPLAY "UPDATED CONTACT LIST: ".
+       PERFORM UNTIL WS-FILESTATUS = 10
+           READ SORTED-CONTACT INTO WS-PERSON
+           AT END
+               MOVE 10 TO WS-FILESTATUS
+           NOT AT END
+
+           DISPLAY " " WS-FIRSTNAME "  " WS-LASTNAME "  " WS-PHONENUMBER
+
+      * Transfer the current CONTACT TO the main contact buffer
+           MOVE WS-PERSON TO FS-PERSON
+           WRITE FS-PERSON
+           END-WRITE
+
+           END-READ
+       END-PERFORM.
+       CLOSE CONTACT.
+       CLOSE SORTED-CONTACT.
+
+
        DELETE-CONTACT.
-       DISPLAY "Contact to delete: ".
-       ACCEPT WS-SEL-CONTACT.
+       DISPLAY "First name of contact to delete: ".
+       ACCEPT WS-SEL-FIRSTNAME.
+       DISPLAY "Last name of contact to delete: ".
+       ACCEPT WS-SEL-LASTNAME.
       * OPEN THE CONTACT FILE FOR READING
        OPEN INPUT CONTACT.
        IF  WS-FILESTATUS IS NOT EQUAL 0
-           DISPLAY "No contacts"
+           PERFORM DISPLAY-FILE-ERROR
            EXIT PARAGRAPH
        END-IF.
 
       * OPEN THE TEMPORARY FILE FOR WRITING
        OPEN OUTPUT SEL-CONTACT
        IF  WS-FILESTATUS IS NOT EQUAL 0
-           DISPLAY "ERROR CREATING TEMPORARY FILE"
+           PERFORM DISPLAY-FILE-ERROR
            CLOSE CONTACT
            EXIT PARAGRAPH
        END-IF.
 
        PERFORM UNTIL WS-FILESTATUS = 10
            READ CONTACT INTO WS-PERSON
-           AT END 
-               MOVE 10 TO WS-FILESTATUS 
+           AT END
+               MOVE 10 TO WS-FILESTATUS
            NOT AT END
 
       * Copy the contact to the temporary file if we want to keep it
-           IF WS-FIRSTNAME NOT EQUAL WS-SEL-CONTACT
+           IF WS-FIRSTNAME NOT EQUAL WS-SEL-FIRSTNAME
+              OR WS-LASTNAME NOT EQUAL WS-SEL-LASTNAME
            PERFORM TRANSFER-CONTACT
            END-IF
 
@@ -150,44 +546,60 @@
        CLOSE CONTACT.
        CLOSE SEL-CONTACT.
 
-      * DELETE the CONTACTS FILE AND COPY over the stuff we want
-      * OPEN THE CONTACT FILE FOR WRITING
-       OPEN OUTPUT CONTACT.
+      * SORT THE SURVIVORS AND REWRITE CONTACTS.txt
+       PERFORM REWRITE-CONTACT-FILE.
+
+
+      ******************************************************************
+      *  Update a contact's phone number                              *
+      ******************************************************************
+       UPDATE-CONTACT.
+       DISPLAY "First name of contact to update: ".
+       ACCEPT WS-SEL-FIRSTNAME.
+       DISPLAY "Last name of contact to update: ".
+       ACCEPT WS-SEL-LASTNAME.
+      * OPEN THE CONTACT FILE FOR READING
+       OPEN INPUT CONTACT.
        IF  WS-FILESTATUS IS NOT EQUAL 0
-           DISPLAY "No contacts file to remove"
+           PERFORM DISPLAY-FILE-ERROR
            EXIT PARAGRAPH
        END-IF.
 
-      * OPEN THE TEMPORARY FILE FOR READING
-       OPEN INPUT SEL-CONTACT
+      * OPEN THE TEMPORARY FILE FOR WRITING
+       OPEN OUTPUT SEL-CONTACT
        IF  WS-FILESTATUS IS NOT EQUAL 0
-           DISPLAY "ERROR FINDING TEMPORARY FILE!"
+           PERFORM DISPLAY-FILE-ERROR
            CLOSE CONTACT
            EXIT PARAGRAPH
        END-IF.
-       
-       DISPLAY " ".
-       DISPLAY "UPDATED CONTACT LIST: ".
+
+       MOVE "N" TO WS-MATCH-FOUND.
        PERFORM UNTIL WS-FILESTATUS = 10
-           READ SEL-CONTACT INTO WS-PERSON
-           AT END 
-               MOVE 10 TO WS-FILESTATUS 
+           READ CONTACT INTO WS-PERSON
+           AT END
+               MOVE 10 TO WS-FILESTATUS
            NOT AT END
 
-           DISPLAY " " WS-FIRSTNAME "  " WS-PHONENUMBER
-      
-      * Transfer the current CONTACT TO the main contact buffer
-           MOVE FS-SEL-PERSON TO FS-PERSON
-           WRITE FS-PERSON
-           END-WRITE
+           IF WS-FIRSTNAME EQUAL WS-SEL-FIRSTNAME
+              AND WS-LASTNAME EQUAL WS-SEL-LASTNAME
+               MOVE "Y" TO WS-MATCH-FOUND
+               DISPLAY "Current phone for " WS-FIRSTNAME " "
+                       WS-LASTNAME ": " WS-PHONENUMBER
+               PERFORM GET-VALID-PHONE
+               MOVE WS-PHONENUMBER TO FS-PHONENUMBER
+           END-IF
+           PERFORM TRANSFER-CONTACT
 
            END-READ
        END-PERFORM.
        CLOSE CONTACT.
        CLOSE SEL-CONTACT.
 
+       IF WS-MATCH-FOUND NOT EQUAL "Y"
+           DISPLAY "No matching contact found"
+           EXIT PARAGRAPH
+       END-IF.
 
-
-       
-
+      * SORT THE SURVIVORS AND REWRITE CONTACTS.txt
+       PERFORM REWRITE-CONTACT-FILE.
 
